@@ -0,0 +1,50 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REPORT1-DRIVER.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+
+WORKING-STORAGE SECTION.
+
+01 MENU-CHOICE                PIC X.
+    88 CHOICE-MATRIX          VALUE "1".
+    88 CHOICE-COUNTER         VALUE "2".
+    88 CHOICE-CALCULATOR      VALUE "3".
+    88 CHOICE-EXIT            VALUE "0".
+
+01 MENU-DONE-SWITCH           PIC X VALUE "N".
+    88 MENU-DONE              VALUE "Y".
+
+PROCEDURE DIVISION.
+
+000-MAIN.
+PERFORM UNTIL MENU-DONE
+    PERFORM 100-DISPLAY-MENU
+    PERFORM 200-PROCESS-CHOICE
+END-PERFORM.
+STOP RUN.
+
+100-DISPLAY-MENU.
+DISPLAY " ".
+DISPLAY "Report_1 Batch Menu".
+DISPLAY "1: Matrix Multiply".
+DISPLAY "2: Counter Demo".
+DISPLAY "3: Calculator Demo".
+DISPLAY "0: Exit".
+DISPLAY "Enter selection: ".
+ACCEPT MENU-CHOICE.
+
+200-PROCESS-CHOICE.
+    EVALUATE TRUE
+        WHEN CHOICE-MATRIX
+            CALL "MARTIX-MULTIPLE"
+        WHEN CHOICE-COUNTER
+            CALL "nonUseFunc"
+        WHEN CHOICE-CALCULATOR
+            CALL "useFunc"
+        WHEN CHOICE-EXIT
+            MOVE "Y" TO MENU-DONE-SWITCH
+        WHEN OTHER
+            DISPLAY "Invalid selection, please try again."
+    END-EVALUATE.
