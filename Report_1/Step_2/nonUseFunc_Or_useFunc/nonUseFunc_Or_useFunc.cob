@@ -1,22 +1,33 @@
 IDENTIFICATION DIVISION.
 
-PROGRAM-ID. nonUseFunc
+PROGRAM-ID. nonUseFunc.
 
 ENVIRONMENT DIVISION.
 DATA DIVISION.
 
 WORKING-STORAGE SECTION.
-77 N       PIC  9(3) VALUE ZERO.
+77 N       PIC S9(3) VALUE ZERO.
 77 I       PIC  9(3) VALUE ZERO.
+77 N-VALID-SWITCH PIC X VALUE "N".
+    88 N-IS-VALID VALUE "Y".
 
 PROCEDURE DIVISION.
 MAIN-PARA.
     PERFORM ACCEPT-PARA.
     PERFORM PROCESS-PARA.
-    STOP RUN.
+    GOBACK.
 ACCEPT-PARA.
-    DISPLAY 'ENTER N VALUE'.
-    ACCEPT N.
+    MOVE "N" TO N-VALID-SWITCH.
+    PERFORM UNTIL N-IS-VALID
+        DISPLAY 'ENTER N VALUE'
+        MOVE ZERO TO N
+        ACCEPT N
+        IF N IS NUMERIC AND N > ZERO
+            MOVE "Y" TO N-VALID-SWITCH
+        ELSE
+            DISPLAY 'INVALID N VALUE - PLEASE ENTER A NUMBER GREATER THAN ZERO'
+        END-IF
+    END-PERFORM.
 PROCESS-PARA.
     MOVE 1 TO I.
     PERFORM UNTIL I > N
@@ -24,11 +35,12 @@ PROCESS-PARA.
         ADD 1 TO I
     END-PERFORM.
 
-END PROGRAM nonUseFUnc
+END PROGRAM nonUseFunc.
 
 identification division.
-program-id. useFunc
+program-id. useFunc.
 data division.
+working-storage section.
 01 x comp-1 value 1.
     88 done value 0.
 01 y comp-1.
@@ -36,22 +48,25 @@ data division.
 01 mul_or_div pic x(8).
 
 procedure division.
+    move 1 to x.
     perform until done
         display 'Enter first number (enter 0 to end the program): '
-        accept value of x
+        accept x
         if not done
             display 'Enter second number (not 0 if dividing): '
-            accept value of y
+            accept y
             display 'Enter mul or div: '
-            accept value of mul_or_div
-            if mul_or_div equals 'mul'
+            accept mul_or_div
+            if mul_or_div = 'mul'
                 call 'mul' using x y z
-                display value 'Product is: ' z
+                display 'Product is: ' z
             else
                 call 'div' using x y z
-                display value 'Quotient is: ' z.
+                display 'Quotient is: ' z.
     exit program.
 
+end program useFunc.
+
 identification division.
 program-id. div.
 data division.
@@ -60,5 +75,29 @@ linkage section.
 01 b comp-1.
 01 c comp-1.
 procedure division using a b c.
-    compute c = a/b.
+    if b = 0
+        display 'DIV: cannot divide by zero, returning zero.'
+        move 0 to c
+    else
+        compute c = a / b
+            on size error
+                display 'DIV: size error computing a / b, returning zero.'
+                move 0 to c
+        end-compute
+    end-if.
     exit program.
+
+end program div.
+
+identification division.
+program-id. mul.
+data division.
+linkage section.
+01 a comp-1.
+01 b comp-1.
+01 c comp-1.
+procedure division using a b c.
+    compute c = a * b.
+    exit program.
+
+end program mul.
