@@ -12,6 +12,18 @@ ORGANIZATION IS LINE SEQUENTIAL.
 SELECT SECOND-MATRIX ASSIGN TO ".\Data02.txt"
 ORGANIZATION IS LINE SEQUENTIAL.
 
+SELECT THIRD-MATRIX ASSIGN TO ".\Data03.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-THIRD-MATRIX-STATUS.
+
+SELECT RUN-LOG ASSIGN TO ".\MatrixRunLog.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-RUN-LOG-STATUS.
+
+SELECT CHECKPOINT-FILE ASSIGN TO ".\MatrixCheckpoint.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WS-CHECKPOINT-STATUS.
+
 DATA DIVISION.
 
 FILE SECTION.
@@ -21,12 +33,51 @@ FD FIRST-MATRIX.
 05 F-ROW                  OCCURS 500 TIMES.
   10 F-COL               PIC 99
                  OCCURS 250 TIMES.
+01 ELEMENT1-DIMENSION REDEFINES ELEMENT1.
+05 DIM1-ROWS              PIC 9999.
+05 DIM1-COLS              PIC 9999.
 
 FD SECOND-MATRIX.
 01 ELEMENT2.
 05 S-ROW             OCCURS 250 TIMES.
 10 S-COL             PIC 99
                  OCCURS 2500 TIMES.
+01 ELEMENT2-DIMENSION REDEFINES ELEMENT2.
+05 DIM2-ROWS              PIC 9999.
+05 DIM2-COLS              PIC 9999.
+
+FD THIRD-MATRIX.
+01 ELEMENT3.
+05 R-OUT-COL         PIC 99
+                 OCCURS 2500 TIMES.
+
+FD RUN-LOG.
+01 RUN-LOG-RECORD.
+05 RL-START-STAMP     PIC X(16).
+05 RL-SEP1            PIC X.
+05 RL-FINISH-STAMP    PIC X(16).
+05 RL-SEP2            PIC X.
+05 RL-FIRST-ROWS      PIC X(4).
+05 RL-SEP3            PIC X.
+05 RL-FIRST-COLS      PIC X(4).
+05 RL-SEP4            PIC X.
+05 RL-SECOND-ROWS     PIC X(4).
+05 RL-SEP5            PIC X.
+05 RL-SECOND-COLS     PIC X(4).
+05 RL-SEP6            PIC X.
+05 RL-ELAPSED-SEC     PIC X(4).
+05 RL-SEP7            PIC X.
+05 RL-ELAPSED-MS      PIC X(2).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+05 CP-F-ROWS              PIC 9999.
+05 CP-SEP1               PIC X.
+05 CP-F-COLS              PIC 9999.
+05 CP-SEP2               PIC X.
+05 CP-S-COLS              PIC 9999.
+05 CP-SEP3               PIC X.
+05 CP-OP-MODE             PIC X.
 
 WORKING-STORAGE SECTION.
 
@@ -37,7 +88,7 @@ WORKING-STORAGE SECTION.
 
 01 S-MATRIX.
 05 S1-ROW         OCCURS 250 TIMES.
-10 S1-COL         OCCURS 500 TIMES
+10 S1-COL         OCCURS 2500 TIMES
                               PIC 99.
 
 01 RESULT-MATRIX.
@@ -53,17 +104,35 @@ WORKING-STORAGE SECTION.
 05 EOF-S-SWITCH     PIC X
              VALUE "N".
 
+01 THIRD-MATRIX-STARTED-SWITCH PIC X VALUE "N".
+    88 THIRD-MATRIX-STARTED  VALUE "Y".
+
+01 THIRD-MATRIX-SWITCHES.
+05 EOF-THIRD-SWITCH  PIC X
+             VALUE "N".
+
+01 WS-RUN-LOG-STATUS          PIC XX.
+01 WS-CHECKPOINT-STATUS       PIC XX.
+01 WS-THIRD-MATRIX-STATUS     PIC XX.
+01 CHECKPOINT-ROW             PIC 9999 VALUE ZERO.
+01 CHECKPOINT-START-ROW       PIC 9999 VALUE 1.
+
+01 OPERATION-MODE             PIC X VALUE "M".
+    88 OP-MULTIPLY            VALUE "M" "m".
+    88 OP-ADD                 VALUE "A" "a".
+    88 OP-SUBTRACT            VALUE "S" "s".
+
 01 FIRST-MATRIX-ROW     PIC 9999
-             VALUE 500.
+             VALUE ZERO.
 
-01 FIRST-MATRIX-COL     PIC 999
-             VALUE 250.
+01 FIRST-MATRIX-COL     PIC 9999
+             VALUE ZERO.
 
-01 SECOND-MATRIX-ROW         PIC 999
-             VALUE 250.
+01 SECOND-MATRIX-ROW         PIC 9999
+             VALUE ZERO.
 
 01 SECOND-MATRIX-COL     PIC 9999
-             VALUE 500.
+             VALUE ZERO.
 
 01 I                          PIC 9999.
 01 J                          PIC 9999.
@@ -94,20 +163,50 @@ WORKING-STORAGE SECTION.
 
 01 RESULT-MS                  PIC 99.
 01 RESULT-SEC                 PIC 9999.
+01 WS-DIFFERENCE               PIC S9999 VALUE ZERO.
 
 PROCEDURE DIVISION.
 
 000-MAIN.
+PERFORM 050-DETERMINE-OPERATION.
 PERFORM 100-INITIALIZE-FIRST-MATRIX.
 PERFORM 101-INITIALIZE-SECOND-MATRIX.
+PERFORM 102-VALIDATE-MATRIX-DIMENSIONS.
 PERFORM 200-COMPUTE-RESULT-MATRIX.
 PERFORM 300-TERMINATE.
-STOP RUN.
+GOBACK.
+
+050-DETERMINE-OPERATION.
+DISPLAY "Select operation - M)ultiply, A)dd, S)ubtract: ".
+ACCEPT OPERATION-MODE.
+IF NOT (OP-MULTIPLY OR OP-ADD OR OP-SUBTRACT)
+    DISPLAY "Unrecognized operation, defaulting to Multiply."
+    MOVE "M" TO OPERATION-MODE
+END-IF.
 
 100-INITIALIZE-FIRST-MATRIX.
 DISPLAY "Loading first matrix file...".
 OPEN INPUT FIRST-MATRIX.
 
+    READ FIRST-MATRIX
+        AT END MOVE 'Y' TO EOF-F-SWITCH
+    END-READ.
+    IF DIM1-ROWS IS NOT NUMERIC OR DIM1-COLS IS NOT NUMERIC
+        DISPLAY "ERROR: first matrix header record is not numeric."
+        CLOSE FIRST-MATRIX
+        MOVE 1 TO RETURN-CODE
+        GOBACK
+    END-IF.
+    MOVE DIM1-ROWS TO FIRST-MATRIX-ROW.
+    MOVE DIM1-COLS TO FIRST-MATRIX-COL.
+    IF FIRST-MATRIX-ROW > 500 OR FIRST-MATRIX-COL > 250
+        DISPLAY "ERROR: first matrix dimensions (" FIRST-MATRIX-ROW ","
+            FIRST-MATRIX-COL ") exceed the maximum supported size (500,250)."
+        CLOSE FIRST-MATRIX
+        MOVE 1 TO RETURN-CODE
+        GOBACK
+    END-IF.
+
     PERFORM VARYING I FROM 1 BY 1 UNTIL I > FIRST-MATRIX-ROW
        PERFORM VARYING J FROM 1 BY 1 UNTIL J > FIRST-MATRIX-COL
            READ FIRST-MATRIX
@@ -119,7 +218,28 @@ OPEN INPUT FIRST-MATRIX.
 
 101-INITIALIZE-SECOND-MATRIX.
 DISPLAY "Loading second matrix file...".
-OPEN INPUT SECOND-MATRIX
+OPEN INPUT SECOND-MATRIX.
+
+READ SECOND-MATRIX
+    AT END MOVE 'Y' TO EOF-S-SWITCH
+END-READ.
+IF DIM2-ROWS IS NOT NUMERIC OR DIM2-COLS IS NOT NUMERIC
+    DISPLAY "ERROR: second matrix header record is not numeric."
+    CLOSE FIRST-MATRIX
+    CLOSE SECOND-MATRIX
+    MOVE 1 TO RETURN-CODE
+    GOBACK
+END-IF.
+MOVE DIM2-ROWS TO SECOND-MATRIX-ROW.
+MOVE DIM2-COLS TO SECOND-MATRIX-COL.
+IF SECOND-MATRIX-ROW > 250 OR SECOND-MATRIX-COL > 2500
+    DISPLAY "ERROR: second matrix dimensions (" SECOND-MATRIX-ROW ","
+        SECOND-MATRIX-COL ") exceed the maximum supported size (250,2500)."
+    CLOSE FIRST-MATRIX
+    CLOSE SECOND-MATRIX
+    MOVE 1 TO RETURN-CODE
+    GOBACK
+END-IF.
 
 PERFORM VARYING I FROM 1 BY 1 UNTIL I > SECOND-MATRIX-ROW
        PERFORM VARYING J FROM 1 BY 1 UNTIL J > SECOND-MATRIX-COL
@@ -130,25 +250,92 @@ PERFORM VARYING I FROM 1 BY 1 UNTIL I > SECOND-MATRIX-ROW
        END-PERFORM
     END-PERFORM.
 
+102-VALIDATE-MATRIX-DIMENSIONS.
+EVALUATE TRUE
+    WHEN OP-MULTIPLY
+        IF FIRST-MATRIX-COL NOT = SECOND-MATRIX-ROW
+            DISPLAY "ERROR: first matrix columns (" FIRST-MATRIX-COL
+                ") do not match second matrix rows (" SECOND-MATRIX-ROW
+                ") - matrices cannot be multiplied."
+            CLOSE FIRST-MATRIX
+            CLOSE SECOND-MATRIX
+            MOVE 1 TO RETURN-CODE
+            GOBACK
+        END-IF
+    WHEN OP-ADD OR OP-SUBTRACT
+        IF FIRST-MATRIX-ROW NOT = SECOND-MATRIX-ROW
+            OR FIRST-MATRIX-COL NOT = SECOND-MATRIX-COL
+            DISPLAY "ERROR: matrices are not the same shape - "
+                "cannot add or subtract them."
+            CLOSE FIRST-MATRIX
+            CLOSE SECOND-MATRIX
+            MOVE 1 TO RETURN-CODE
+            GOBACK
+        END-IF
+END-EVALUATE.
+
+150-CHECK-CHECKPOINT.
+MOVE 1 TO CHECKPOINT-START-ROW.
+MOVE ZERO TO CHECKPOINT-ROW.
+MOVE "N" TO THIRD-MATRIX-STARTED-SWITCH.
+EVALUATE TRUE
+    WHEN OP-MULTIPLY
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CHECKPOINT-STATUS = "00"
+            READ CHECKPOINT-FILE
+                NOT AT END
+                    IF CP-OP-MODE = "M"
+                        AND CP-F-ROWS = FIRST-MATRIX-ROW
+                        AND CP-F-COLS = FIRST-MATRIX-COL
+                        AND CP-S-COLS = SECOND-MATRIX-COL
+                        PERFORM 151-COUNT-EXISTING-RESULT-ROWS
+                    ELSE
+                        DISPLAY "Checkpoint does not match the matrices being "
+                            "multiplied this run - starting over from row 1."
+                    END-IF
+            END-READ
+            CLOSE CHECKPOINT-FILE
+        END-IF
+        IF CHECKPOINT-ROW > ZERO AND CHECKPOINT-ROW < FIRST-MATRIX-ROW
+            COMPUTE CHECKPOINT-START-ROW = CHECKPOINT-ROW + 1
+            MOVE "Y" TO THIRD-MATRIX-STARTED-SWITCH
+            DISPLAY "Resuming matrix multiply from row " CHECKPOINT-START-ROW
+        END-IF
+        PERFORM 215-WRITE-CHECKPOINT
+    WHEN OP-ADD OR OP-SUBTRACT
+        PERFORM 330-RESET-CHECKPOINT
+END-EVALUATE.
+
+151-COUNT-EXISTING-RESULT-ROWS.
+MOVE "N" TO EOF-THIRD-SWITCH.
+OPEN INPUT THIRD-MATRIX.
+IF WS-THIRD-MATRIX-STATUS = "00"
+    PERFORM UNTIL EOF-THIRD-SWITCH = "Y"
+        READ THIRD-MATRIX
+            AT END MOVE "Y" TO EOF-THIRD-SWITCH
+            NOT AT END ADD 1 TO CHECKPOINT-ROW
+        END-READ
+    END-PERFORM
+    CLOSE THIRD-MATRIX
+END-IF.
+
 200-COMPUTE-RESULT-MATRIX.
-PERFORM VARYING I FROM 1 BY 1 UNTIL I > FIRST-MATRIX-ROW
-        PERFORM VARYING J FROM 1 BY 1 UNTIL J > SECOND-MATRIX-COL
-            COMPUTE R-COL(I, J) = 0
-        END-PERFORM
-    END-PERFORM.
-    DISPLAY "calculating result matrix " FIRST-MATRIX-ROW " * " SECOND-MATRIX-COL.
+INITIALIZE RESULT-MATRIX.
+PERFORM 150-CHECK-CHECKPOINT.
+DISPLAY "calculating result matrix " FIRST-MATRIX-ROW " * " SECOND-MATRIX-COL.
 
     DISPLAY "loop : i -> j -> k".
 
     MOVE FUNCTION CURRENT-DATE TO STARTTIME.
 
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > FIRST-MATRIX-ROW
-        PERFORM VARYING J FROM 1 BY 1 UNTIL J > SECOND-MATRIX-COL
-            PERFORM VARYING K FROM 1 BY 1 UNTIL K > FIRST-MATRIX-COL
-                COMPUTE R-COL(I, J) = R-COL(I, J) * F1-COL(I, K) * S1-COL(K, J)
-            END-PERFORM
-        END-PERFORM
-    END-PERFORM.
+    EVALUATE TRUE
+        WHEN OP-MULTIPLY
+            PERFORM 210-MULTIPLY-MATRICES
+        WHEN OP-ADD
+            PERFORM 220-ADD-MATRICES
+        WHEN OP-SUBTRACT
+            PERFORM 230-SUBTRACT-MATRICES
+    END-EVALUATE.
 
     MOVE FUNCTION CURRENT-DATE TO FINISHTIME.
 
@@ -158,9 +345,135 @@ PERFORM VARYING I FROM 1 BY 1 UNTIL I > FIRST-MATRIX-ROW
     COMPUTE RESULT-MS = WS-FINISH-MS - WS-START-MS.
     DISPLAY RESULT-SEC "." RESULT-MS "초".
 
+210-MULTIPLY-MATRICES.
+PERFORM VARYING I FROM CHECKPOINT-START-ROW BY 1 UNTIL I > FIRST-MATRIX-ROW
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > SECOND-MATRIX-COL
+            PERFORM VARYING K FROM 1 BY 1 UNTIL K > FIRST-MATRIX-COL
+                COMPUTE R-COL(I, J) =
+                    R-COL(I, J) + F1-COL(I, K) * S1-COL(K, J)
+                    ON SIZE ERROR
+                        DISPLAY "WARNING: product sum at row " I
+                            " column " J " overflows the result field - "
+                            "capping at 99."
+                        MOVE 99 TO R-COL(I, J)
+                END-COMPUTE
+            END-PERFORM
+        END-PERFORM
+        PERFORM 216-WRITE-RESULT-ROW
+    END-PERFORM.
+
+220-ADD-MATRICES.
+PERFORM VARYING I FROM 1 BY 1 UNTIL I > FIRST-MATRIX-ROW
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > FIRST-MATRIX-COL
+            COMPUTE R-COL(I, J) = F1-COL(I, J) + S1-COL(I, J)
+                ON SIZE ERROR
+                    DISPLAY "WARNING: sum at row " I " column " J
+                        " overflows the result field - capping at 99."
+                    MOVE 99 TO R-COL(I, J)
+            END-COMPUTE
+        END-PERFORM
+    END-PERFORM.
+
+230-SUBTRACT-MATRICES.
+PERFORM VARYING I FROM 1 BY 1 UNTIL I > FIRST-MATRIX-ROW
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > FIRST-MATRIX-COL
+            COMPUTE WS-DIFFERENCE = F1-COL(I, J) - S1-COL(I, J)
+                ON SIZE ERROR
+                    MOVE ZERO TO WS-DIFFERENCE
+            END-COMPUTE
+            IF WS-DIFFERENCE < ZERO
+                DISPLAY "WARNING: difference at row " I " column " J
+                    " is negative - the result field cannot hold a "
+                    "sign, storing zero instead."
+                MOVE ZERO TO R-COL(I, J)
+            ELSE
+                MOVE WS-DIFFERENCE TO R-COL(I, J)
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
 300-TERMINATE.
 CLOSE FIRST-MATRIX.
 CLOSE SECOND-MATRIX.
+    IF OP-ADD OR OP-SUBTRACT
+        PERFORM 310-WRITE-RESULT-MATRIX
+    END-IF.
+    PERFORM 320-WRITE-RUN-LOG.
+    IF OP-MULTIPLY
+        PERFORM 330-RESET-CHECKPOINT
+    END-IF.
     DISPLAY "Matrix files are completely closed.".
     DISPLAY "Press Enter key to close this console.".
     ACCEPT PRESS-ENTER-KEY.
+
+215-WRITE-CHECKPOINT.
+MOVE SPACE TO CP-SEP1.
+MOVE SPACE TO CP-SEP2.
+MOVE SPACE TO CP-SEP3.
+MOVE FIRST-MATRIX-ROW TO CP-F-ROWS.
+MOVE FIRST-MATRIX-COL TO CP-F-COLS.
+MOVE SECOND-MATRIX-COL TO CP-S-COLS.
+MOVE "M" TO CP-OP-MODE.
+OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+216-WRITE-RESULT-ROW.
+IF THIRD-MATRIX-STARTED
+    OPEN EXTEND THIRD-MATRIX
+ELSE
+    OPEN OUTPUT THIRD-MATRIX
+    MOVE "Y" TO THIRD-MATRIX-STARTED-SWITCH
+END-IF.
+    MOVE R-ROW(I) TO ELEMENT3.
+    WRITE ELEMENT3.
+    CLOSE THIRD-MATRIX.
+
+310-WRITE-RESULT-MATRIX.
+OPEN OUTPUT THIRD-MATRIX.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > FIRST-MATRIX-ROW
+        MOVE R-ROW(I) TO ELEMENT3
+        WRITE ELEMENT3
+    END-PERFORM.
+    CLOSE THIRD-MATRIX.
+
+330-RESET-CHECKPOINT.
+MOVE SPACE TO CP-SEP1.
+MOVE SPACE TO CP-SEP2.
+MOVE SPACE TO CP-SEP3.
+MOVE ZERO TO CP-F-ROWS.
+MOVE ZERO TO CP-F-COLS.
+MOVE ZERO TO CP-S-COLS.
+MOVE SPACE TO CP-OP-MODE.
+OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+320-WRITE-RUN-LOG.
+MOVE SPACE TO RL-SEP1.
+MOVE SPACE TO RL-SEP2.
+MOVE SPACE TO RL-SEP3.
+MOVE SPACE TO RL-SEP4.
+MOVE SPACE TO RL-SEP5.
+MOVE SPACE TO RL-SEP6.
+MOVE "." TO RL-SEP7.
+MOVE WS-START-DATE TO RL-START-STAMP(1:8).
+MOVE WS-START-TIME TO RL-START-STAMP(9:8).
+MOVE WS-FINISH-DATE TO RL-FINISH-STAMP(1:8).
+MOVE WS-FINISH-TIME TO RL-FINISH-STAMP(9:8).
+MOVE FIRST-MATRIX-ROW TO RL-FIRST-ROWS.
+MOVE FIRST-MATRIX-COL TO RL-FIRST-COLS.
+MOVE SECOND-MATRIX-ROW TO RL-SECOND-ROWS.
+MOVE SECOND-MATRIX-COL TO RL-SECOND-COLS.
+MOVE RESULT-SEC TO RL-ELAPSED-SEC.
+MOVE RESULT-MS TO RL-ELAPSED-MS.
+
+OPEN INPUT RUN-LOG.
+IF WS-RUN-LOG-STATUS = "35"
+    OPEN OUTPUT RUN-LOG
+ELSE
+    CLOSE RUN-LOG
+    OPEN EXTEND RUN-LOG
+END-IF.
+WRITE RUN-LOG-RECORD.
+CLOSE RUN-LOG.
